@@ -0,0 +1,380 @@
+000100******************************************************************
+000110* Author: Speaker
+000120* Date-Written: jan.18, 2022
+000130* Purpose: bulk-load tasks from a transaction file into
+000140*          TASK-FILE, checkpointing every N records so an
+000150*          overnight abend does not force a full rerun.
+000160* Tectonics: cobc
+000170******************************************************************
+000180* Modification History
+000190*   jan.18, 2022  spk  original load with checkpoint/restart
+000200*   jan.18, 2022  spk  each transaction is now validated the same
+000210*                      way as an interactive ADD-TASK entry, and
+000220*                      rejected transactions are skipped instead
+000230*                      of being written unvalidated
+000240*   jan.25, 2022  spk  CKPTFILE is now opened for EXTEND and the
+000250*                      restart read walks to the last record
+000260*                      instead of the first, since the dataset is
+000270*                      no longer re-created fresh every run; a new
+000280*                      CK-RUN-COMPLETE flag on the last record
+000290*                      tells a following run whether it is a
+000300*                      genuine abend restart point or just the
+000310*                      closing checkpoint of a run that already
+000320*                      finished cleanly
+000330*   jan.25, 2022  spk  each task written now posts an AUDIT-FILE
+000340*                      entry, the same as an interactive add
+000350******************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. TASKLOAD.
+000380 AUTHOR. SPEAKER.
+000390 INSTALLATION. DATA PROCESSING.
+000400 DATE-WRITTEN. JAN 18 2022.
+000410 DATE-COMPILED.
+000420
+000430 ENVIRONMENT DIVISION.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT TRANS-FILE ASSIGN TO "TRANSFILE"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS TD-TRANS-FILE-STATUS.
+000490
+000500     SELECT TASK-FILE ASSIGN TO "TASKFILE"
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS DYNAMIC
+000530         RECORD KEY IS TR-TASK-ID
+000540         FILE STATUS IS TD-TASK-FILE-STATUS.
+000550
+000560     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS TD-CHECKPOINT-FILE-STATUS.
+000590
+000600     SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS TD-AUDIT-FILE-STATUS.
+000630
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  TRANS-FILE.
+000670     COPY TASKREC REPLACING LEADING ==TR-== BY ==TX-==.
+000680
+000690 FD  TASK-FILE.
+000700     COPY TASKREC.
+000710
+000720 FD  CHECKPOINT-FILE.
+000730     COPY CKPTREC.
+000740
+000750 FD  AUDIT-FILE.
+000760     COPY AUDITREC.
+000770
+000780 WORKING-STORAGE SECTION.
+000790 77  TD-TRANS-FILE-STATUS          PIC X(02)     VALUE "00".
+000800     88  TD-TRANS-FILE-OK             VALUE "00".
+000810 77  TD-TASK-FILE-STATUS           PIC X(02)     VALUE "00".
+000820     88  TD-TASK-FILE-OK              VALUE "00".
+000830 77  TD-CHECKPOINT-FILE-STATUS     PIC X(02)     VALUE "00".
+000840     88  TD-CHECKPOINT-FILE-OK        VALUE "00".
+000850 77  TD-AUDIT-FILE-STATUS          PIC X(02)     VALUE "00".
+000860     88  TD-AUDIT-FILE-OK             VALUE "00".
+000870
+000880 77  TD-EOF-SWITCH                 PIC X(01)     VALUE "N".
+000890     88  TD-END-OF-FILE                VALUE "Y".
+000900 77  TD-CKPT-EXISTS-SWITCH         PIC X(01)     VALUE "N".
+000910     88  TD-CKPT-EXISTS                VALUE "Y".
+000920 77  TD-CKPT-COMPLETE-FLAG         PIC X(01)     VALUE "N".
+000930     88  TD-CKPT-RUN-COMPLETE          VALUE "Y".
+000940 77  TD-ERROR-SWITCH               PIC X(01)     VALUE "N".
+000950     88  TD-ERROR-FOUND                VALUE "Y".
+000960
+000970 77  TD-CHECKPOINT-INTERVAL        PIC 9(04)     COMP VALUE 100.
+000980 77  TD-RECORDS-SINCE-CKPT         PIC 9(04)     COMP VALUE ZERO.
+000990 77  TD-RECORDS-PROCESSED          PIC 9(08)     COMP VALUE ZERO.
+001000 77  TD-RECORDS-LOADED             PIC 9(08)     COMP VALUE ZERO.
+001010 77  TD-RECORDS-REJECTED           PIC 9(08)     COMP VALUE ZERO.
+001020 77  TD-RESTART-COUNT              PIC 9(08)     COMP VALUE ZERO.
+001030 77  TD-SKIP-IDX                   PIC 9(08)     COMP VALUE ZERO.
+001040 77  TD-CURRENT-DATE               PIC 9(08)     VALUE ZERO.
+001050 77  TD-TIME-OF-DAY                PIC 9(08)     VALUE ZERO.
+001060
+001070*----------------------------------------------------------------
+001080* Audit-trail work fields - there is no interactive operator to
+001090* prompt for an id in an overnight batch job, so the action is
+001100* attributed to a fixed batch operator id
+001110*----------------------------------------------------------------
+001120 77  TD-OPERATOR-ID                PIC X(08)     VALUE "BATCH".
+001130 77  TD-AUDIT-ACTION               PIC X(08)     VALUE SPACES.
+001140
+001150*----------------------------------------------------------------
+001160* Calendar validation work fields - same days-per-month lookup
+001170* idiom used by TO-D0-LIST's interactive entry validation
+001180*----------------------------------------------------------------
+001190 01  MAX-DAYS-LITERALS.
+001200     05  FILLER                  PIC X(24) VALUE
+001210         "312831303130313130313031".
+001220 01  MAX-DAYS-TABLE REDEFINES MAX-DAYS-LITERALS.
+001230     05  MAX-DAYS-ENTRY OCCURS 12 TIMES PIC 9(02).
+001240
+001250 77  TD-DUE-YEAR                   PIC 9(04)     COMP VALUE ZERO.
+001260 77  TD-DUE-MONTH                  PIC 9(02)     COMP VALUE ZERO.
+001270 77  TD-DUE-DAY                    PIC 9(02)     COMP VALUE ZERO.
+001280 77  TD-MAX-DAY-FOR-MONTH          PIC 9(02)     COMP VALUE ZERO.
+001290 77  TD-DIVIDE-QUOTIENT            PIC 9(04)     COMP VALUE ZERO.
+001300 77  TD-YEAR-REMAINDER-4           PIC 9(04)     COMP VALUE ZERO.
+001310 77  TD-YEAR-REMAINDER-100         PIC 9(04)     COMP VALUE ZERO.
+001320 77  TD-YEAR-REMAINDER-400         PIC 9(04)     COMP VALUE ZERO.
+001330 77  TD-LEAP-YEAR-SWITCH           PIC X(01)     VALUE "N".
+001340     88  TD-IS-LEAP-YEAR               VALUE "Y".
+001350
+001360 PROCEDURE DIVISION.
+001370******************************************************************
+001380* 0000-MAINLINE
+001390******************************************************************
+001400 0000-MAINLINE.
+001410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001420     PERFORM 2000-LOAD-TRANSACTIONS THRU 2000-EXIT
+001430         UNTIL TD-END-OF-FILE.
+001440     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001450     STOP RUN.
+001460
+001470******************************************************************
+001480* 1000-INITIALIZE - open files and resume past any checkpoint
+001490******************************************************************
+001500 1000-INITIALIZE.
+001510     OPEN INPUT TRANS-FILE.
+001520     OPEN I-O TASK-FILE.
+001530     IF NOT TD-TASK-FILE-OK
+001540         OPEN OUTPUT TASK-FILE
+001550         CLOSE TASK-FILE
+001560         OPEN I-O TASK-FILE
+001570     END-IF
+001580     OPEN EXTEND AUDIT-FILE.
+001590     IF NOT TD-AUDIT-FILE-OK
+001600         OPEN OUTPUT AUDIT-FILE
+001610         CLOSE AUDIT-FILE
+001620         OPEN EXTEND AUDIT-FILE
+001630     END-IF
+001640     ACCEPT TD-CURRENT-DATE FROM DATE YYYYMMDD.
+001650     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+001660     IF TD-CKPT-EXISTS
+001670         DISPLAY "RESUMING LOAD AFTER " TD-RESTART-COUNT
+001680             " TRANSACTIONS ALREADY PROCESSED"
+001690         PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+001700             VARYING TD-SKIP-IDX FROM 1 BY 1
+001710             UNTIL TD-SKIP-IDX > TD-RESTART-COUNT
+001720                OR TD-END-OF-FILE
+001730         MOVE TD-RESTART-COUNT TO TD-RECORDS-PROCESSED
+001740     END-IF.
+001750 1000-EXIT.
+001760     EXIT.
+001770
+001780******************************************************************
+001790* 1100-READ-CHECKPOINT - CKPTFILE is opened for EXTEND and grows
+001800*          by one record per checkpoint taken (see
+001810*          3000-WRITE-CHECKPOINT), so the current restart point
+001820*          is always the LAST record, not the first. If that last
+001830*          record is flagged CK-RUN-COMPLETE it is only the
+001840*          closing checkpoint of a run that already finished, not
+001850*          an abend restart point, so it is ignored
+001860******************************************************************
+001870 1100-READ-CHECKPOINT.
+001880     MOVE "N" TO TD-CKPT-EXISTS-SWITCH.
+001890     MOVE ZERO TO TD-RESTART-COUNT.
+001900     MOVE "N" TO TD-EOF-SWITCH.
+001910     OPEN INPUT CHECKPOINT-FILE.
+001920     IF TD-CHECKPOINT-FILE-OK
+001930         PERFORM 1110-READ-CHECKPOINT-ONE THRU 1110-EXIT
+001940             UNTIL TD-END-OF-FILE
+001950         CLOSE CHECKPOINT-FILE
+001960         IF TD-CKPT-EXISTS AND TD-CKPT-RUN-COMPLETE
+001970             MOVE "N" TO TD-CKPT-EXISTS-SWITCH
+001980         END-IF
+001990     END-IF.
+002000     MOVE "N" TO TD-EOF-SWITCH.
+002010 1100-EXIT.
+002020     EXIT.
+002030
+002040 1110-READ-CHECKPOINT-ONE.
+002050     READ CHECKPOINT-FILE
+002060         AT END
+002070             MOVE "Y" TO TD-EOF-SWITCH
+002080         NOT AT END
+002090             MOVE "Y" TO TD-CKPT-EXISTS-SWITCH
+002100             MOVE CK-RECORDS-PROCESSED TO TD-RESTART-COUNT
+002110             MOVE CK-RUN-COMPLETE TO TD-CKPT-COMPLETE-FLAG
+002120     END-READ.
+002130 1110-EXIT.
+002140     EXIT.
+002150
+002160 1200-SKIP-PROCESSED.
+002170     READ TRANS-FILE
+002180         AT END MOVE "Y" TO TD-EOF-SWITCH
+002190     END-READ.
+002200 1200-EXIT.
+002210     EXIT.
+002220
+002230******************************************************************
+002240* 2000-LOAD-TRANSACTIONS - one transaction per pass
+002250******************************************************************
+002260 2000-LOAD-TRANSACTIONS.
+002270     READ TRANS-FILE
+002280         AT END MOVE "Y" TO TD-EOF-SWITCH
+002290     END-READ.
+002300     IF NOT TD-END-OF-FILE
+002310         PERFORM 2100-ADD-ONE-TASK THRU 2100-EXIT
+002320         ADD 1 TO TD-RECORDS-PROCESSED
+002330         ADD 1 TO TD-RECORDS-SINCE-CKPT
+002340         IF TD-RECORDS-SINCE-CKPT >= TD-CHECKPOINT-INTERVAL
+002350             MOVE "N" TO TD-CKPT-COMPLETE-FLAG
+002360             PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+002370             MOVE ZERO TO TD-RECORDS-SINCE-CKPT
+002380         END-IF
+002390     END-IF.
+002400 2000-EXIT.
+002410     EXIT.
+002420
+002430 2100-ADD-ONE-TASK.
+002440     PERFORM 2150-VALIDATE-TRANSACTION THRU 2150-EXIT.
+002450     IF TD-ERROR-FOUND
+002460         ADD 1 TO TD-RECORDS-REJECTED
+002470         GO TO 2100-EXIT
+002480     END-IF.
+002490     MOVE TX-TASK-ID         TO TR-TASK-ID.
+002500     MOVE TX-TASK-DESC       TO TR-TASK-DESC.
+002510     MOVE TX-PRIORITY-CD     TO TR-PRIORITY-CD.
+002520     MOVE TX-DUE-DATE        TO TR-DUE-DATE.
+002530     MOVE TX-CATEGORY-CD     TO TR-CATEGORY-CD.
+002540     MOVE "O"                TO TR-TASK-STATUS.
+002550     MOVE ZERO               TO TR-COMPLETED-DATE.
+002560     WRITE TR-TASK-RECORD
+002570         INVALID KEY
+002580             DISPLAY "DUPLICATE TASK ID, SKIPPED: " TX-TASK-ID
+002585             ADD 1 TO TD-RECORDS-REJECTED
+002590         NOT INVALID KEY
+002600             ADD 1 TO TD-RECORDS-LOADED
+002610             MOVE "ADD" TO TD-AUDIT-ACTION
+002620             PERFORM 2170-WRITE-AUDIT-RECORD THRU 2170-EXIT
+002630     END-WRITE.
+002640 2100-EXIT.
+002650     EXIT.
+002660
+002670******************************************************************
+002680* 2150-VALIDATE-TRANSACTION - same rules 3100-VALIDATE-ENTRY
+002690*                    applies to an interactive ADD-TASK entry,
+002700*                    so a bad bulk-load record cannot slip a
+002710*                    blank description or an invalid due date
+002720*                    past the checks the rest of the system relies
+002730*                    on
+002740******************************************************************
+002750 2150-VALIDATE-TRANSACTION.
+002760     MOVE "N" TO TD-ERROR-SWITCH.
+002770     IF TX-TASK-DESC = SPACES
+002780         DISPLAY "REJECTED - BLANK DESCRIPTION, TASK ID: "
+002790             TX-TASK-ID
+002800         MOVE "Y" TO TD-ERROR-SWITCH
+002810         GO TO 2150-EXIT
+002820     END-IF.
+002830     IF TX-DUE-DATE (5:2) < "01" OR TX-DUE-DATE (5:2) > "12"
+002840         DISPLAY "REJECTED - DUE DATE MONTH MUST BE 01-12, "
+002850             "TASK ID: " TX-TASK-ID
+002860         MOVE "Y" TO TD-ERROR-SWITCH
+002870         GO TO 2150-EXIT
+002880     END-IF.
+002890     IF TX-DUE-DATE (7:2) < "01" OR TX-DUE-DATE (7:2) > "31"
+002900         DISPLAY "REJECTED - DUE DATE DAY MUST BE 01-31, "
+002910             "TASK ID: " TX-TASK-ID
+002920         MOVE "Y" TO TD-ERROR-SWITCH
+002930         GO TO 2150-EXIT
+002940     END-IF.
+002950     PERFORM 2160-VALIDATE-CALENDAR-DATE THRU 2160-EXIT.
+002960     IF TD-ERROR-FOUND
+002970         GO TO 2150-EXIT
+002980     END-IF.
+002990     IF TX-DUE-DATE < TD-CURRENT-DATE
+003000         DISPLAY "REJECTED - DUE DATE IS IN THE PAST, "
+003010             "TASK ID: " TX-TASK-ID
+003020         MOVE "Y" TO TD-ERROR-SWITCH
+003030     END-IF.
+003040 2150-EXIT.
+003050     EXIT.
+003060
+003070 2160-VALIDATE-CALENDAR-DATE.
+003080     MOVE TX-DUE-DATE (1:4) TO TD-DUE-YEAR.
+003090     MOVE TX-DUE-DATE (5:2) TO TD-DUE-MONTH.
+003100     MOVE TX-DUE-DATE (7:2) TO TD-DUE-DAY.
+003110     MOVE MAX-DAYS-ENTRY (TD-DUE-MONTH) TO TD-MAX-DAY-FOR-MONTH.
+003120     IF TD-DUE-MONTH = 2
+003130         DIVIDE TD-DUE-YEAR BY 4
+003140             GIVING TD-DIVIDE-QUOTIENT
+003150             REMAINDER TD-YEAR-REMAINDER-4
+003160         DIVIDE TD-DUE-YEAR BY 100
+003170             GIVING TD-DIVIDE-QUOTIENT
+003180             REMAINDER TD-YEAR-REMAINDER-100
+003190         DIVIDE TD-DUE-YEAR BY 400
+003200             GIVING TD-DIVIDE-QUOTIENT
+003210             REMAINDER TD-YEAR-REMAINDER-400
+003220         MOVE "N" TO TD-LEAP-YEAR-SWITCH
+003230         IF TD-YEAR-REMAINDER-4 = 0
+003240                 AND (TD-YEAR-REMAINDER-100 NOT = 0
+003250                 OR TD-YEAR-REMAINDER-400 = 0)
+003260             MOVE "Y" TO TD-LEAP-YEAR-SWITCH
+003270         END-IF
+003280         IF TD-IS-LEAP-YEAR
+003290             MOVE 29 TO TD-MAX-DAY-FOR-MONTH
+003300         END-IF
+003310     END-IF.
+003320     IF TD-DUE-DAY > TD-MAX-DAY-FOR-MONTH
+003330         DISPLAY "REJECTED - DAY " TD-DUE-DAY
+003340             " IS NOT VALID FOR THE MONTH GIVEN, TASK ID: "
+003350             TX-TASK-ID
+003360         MOVE "Y" TO TD-ERROR-SWITCH
+003370     END-IF.
+003380 2160-EXIT.
+003390     EXIT.
+003400
+003410******************************************************************
+003420* 2170-WRITE-AUDIT-RECORD - log one bulk-loaded add against
+003430*                           TD-AUDIT-ACTION's TASK-ID
+003440******************************************************************
+003450 2170-WRITE-AUDIT-RECORD.
+003460     MOVE TX-TASK-ID         TO AR-TASK-ID.
+003470     MOVE TD-AUDIT-ACTION    TO AR-ACTION-CD.
+003480     MOVE TD-OPERATOR-ID     TO AR-OPERATOR-ID.
+003490     MOVE TD-CURRENT-DATE    TO AR-ACTION-DATE.
+003500     ACCEPT TD-TIME-OF-DAY FROM TIME.
+003510     MOVE TD-TIME-OF-DAY (1:6) TO AR-ACTION-TIME.
+003520     WRITE AR-AUDIT-RECORD.
+003530 2170-EXIT.
+003540     EXIT.
+003550
+003560******************************************************************
+003570* 3000-WRITE-CHECKPOINT - append the current restart point.
+003580*          TD-CKPT-COMPLETE-FLAG must be set by the caller before
+003590*          this is performed: "N" for a periodic checkpoint taken
+003600*          mid-run, "Y" for the closing checkpoint at termination
+003610******************************************************************
+003620 3000-WRITE-CHECKPOINT.
+003630     OPEN EXTEND CHECKPOINT-FILE.
+003640     MOVE TD-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED.
+003650     MOVE TR-TASK-ID TO CK-LAST-TASK-ID.
+003660     MOVE TD-CKPT-COMPLETE-FLAG TO CK-RUN-COMPLETE.
+003670     WRITE CK-CHECKPOINT-RECORD.
+003680     CLOSE CHECKPOINT-FILE.
+003690     DISPLAY "CHECKPOINT TAKEN AT " TD-RECORDS-PROCESSED
+003700         " TRANSACTIONS".
+003710 3000-EXIT.
+003720     EXIT.
+003730
+003740******************************************************************
+003750* 8000-TERMINATE - final checkpoint and summary
+003760******************************************************************
+003770 8000-TERMINATE.
+003780     MOVE "Y" TO TD-CKPT-COMPLETE-FLAG.
+003790     PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT.
+003800     CLOSE TRANS-FILE.
+003810     CLOSE TASK-FILE.
+003820     CLOSE AUDIT-FILE.
+003830     DISPLAY "TASKLOAD COMPLETE - " TD-RECORDS-LOADED
+003840         " TASKS LOADED, " TD-RECORDS-REJECTED " REJECTED".
+003850 8000-EXIT.
+003860     EXIT.
+003870
+003880 END PROGRAM TASKLOAD.
