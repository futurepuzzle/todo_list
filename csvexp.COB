@@ -0,0 +1,163 @@
+000100******************************************************************
+000110* Author: Speaker
+000120* Date-Written: jan.25, 2022
+000130* Purpose: extract open tasks from TASK-FILE to a comma
+000140*          delimited CSV file for the team calendar and
+000150*          spreadsheet tools.
+000160* Tectonics: cobc
+000170******************************************************************
+000180* Modification History
+000190*   jan.25, 2022  spk  original extract
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. CSVEXP.
+000230 AUTHOR. SPEAKER.
+000240 INSTALLATION. DATA PROCESSING.
+000250 DATE-WRITTEN. JAN 25 2022.
+000260 DATE-COMPILED.
+000270
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT TASK-FILE ASSIGN TO "TASKFILE"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS TR-TASK-ID
+000350         FILE STATUS IS TD-TASK-FILE-STATUS.
+000360
+000370     SELECT CSV-FILE ASSIGN TO "CSVEXTR"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS TD-CSV-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  TASK-FILE.
+000440     COPY TASKREC.
+000450
+000460 FD  CSV-FILE.
+000470 01  CSV-FILE-LINE               PIC X(80).
+000480
+000490 WORKING-STORAGE SECTION.
+000500 77  TD-TASK-FILE-STATUS          PIC X(02)     VALUE "00".
+000510     88  TD-TASK-FILE-OK              VALUE "00".
+000520 77  TD-CSV-FILE-STATUS           PIC X(02)     VALUE "00".
+000530 77  TD-EOF-SWITCH                PIC X(01)     VALUE "N".
+000540     88  TD-END-OF-FILE               VALUE "Y".
+000550 77  TD-EXPORT-COUNT              PIC 9(06)     COMP VALUE ZERO.
+000560
+000570*----------------------------------------------------------------
+000580* Fields used to trim trailing spaces off the description so
+000590* the CSV detail line does not carry a ragged blank field
+000600*----------------------------------------------------------------
+000610 77  TD-DESC-LEN                  PIC 9(02)     COMP VALUE ZERO.
+000620 77  TD-TRIM-SWITCH               PIC X(01)     VALUE "N".
+000630     88  TD-TRIM-DONE                 VALUE "Y".
+000635
+000636*----------------------------------------------------------------
+000637* Working copy of the description with embedded commas swapped
+000638* for semicolons so a free-text comma cannot split the CSV row
+000639* into extra columns when it is opened in a spreadsheet
+000640*----------------------------------------------------------------
+000641 77  TD-TASK-DESC-WORK            PIC X(40)     VALUE SPACES.
+000642
+000650 01  CSV-HEADING-LINE             PIC X(40) VALUE
+000660     "TASK ID,DESCRIPTION,DUE DATE,PRIORITY".
+000670
+000680 01  CSV-DETAIL-LINE.
+000690     05  CD-TASK-ID              PIC 9(06).
+000700     05  CD-COMMA-1              PIC X(01) VALUE ",".
+000710     05  CD-TASK-DESC            PIC X(40).
+000720     05  CD-COMMA-2              PIC X(01) VALUE ",".
+000730     05  CD-DUE-DATE             PIC 9(08).
+000740     05  CD-COMMA-3              PIC X(01) VALUE ",".
+000750     05  CD-PRIORITY-CD          PIC 9(01).
+000760
+000770 PROCEDURE DIVISION.
+000780******************************************************************
+000790* 0000-MAINLINE
+000800******************************************************************
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000830     PERFORM 2000-PROCESS-TASKS THRU 2000-EXIT
+000840         UNTIL TD-END-OF-FILE.
+000850     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000860     STOP RUN.
+000870
+000880******************************************************************
+000890* 1000-INITIALIZE
+000900******************************************************************
+000910 1000-INITIALIZE.
+000920     OPEN INPUT TASK-FILE.
+000930     OPEN OUTPUT CSV-FILE.
+000940     WRITE CSV-FILE-LINE FROM CSV-HEADING-LINE.
+000950     MOVE LOW-VALUE TO TR-TASK-ID.
+000960     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+000970         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001010******************************************************************
+001020* 2000-PROCESS-TASKS - one open task record per pass
+001030******************************************************************
+001040 2000-PROCESS-TASKS.
+001050     READ TASK-FILE NEXT RECORD
+001060         AT END MOVE "Y" TO TD-EOF-SWITCH
+001070     END-READ.
+001080     IF NOT TD-END-OF-FILE
+001090         IF TR-STATUS-OPEN
+001100             PERFORM 2100-WRITE-CSV-DETAIL THRU 2100-EXIT
+001110         END-IF
+001120     END-IF.
+001130 2000-EXIT.
+001140     EXIT.
+001150
+001160 2100-WRITE-CSV-DETAIL.
+001165     MOVE TR-TASK-DESC TO TD-TASK-DESC-WORK.
+001166     INSPECT TD-TASK-DESC-WORK REPLACING ALL "," BY ";".
+001170     PERFORM 2110-COMPUTE-DESC-LEN THRU 2110-EXIT.
+001180     MOVE TR-TASK-ID           TO CD-TASK-ID.
+001190     MOVE SPACES               TO CD-TASK-DESC.
+001195     IF TD-DESC-LEN > 0
+001200         MOVE TD-TASK-DESC-WORK (1:TD-DESC-LEN)
+001205             TO CD-TASK-DESC (1:TD-DESC-LEN)
+001206     END-IF.
+001210     MOVE TR-DUE-DATE          TO CD-DUE-DATE.
+001220     MOVE TR-PRIORITY-CD       TO CD-PRIORITY-CD.
+001230     WRITE CSV-FILE-LINE FROM CSV-DETAIL-LINE.
+001240     ADD 1 TO TD-EXPORT-COUNT.
+001250 2100-EXIT.
+001260     EXIT.
+001270
+001280 2110-COMPUTE-DESC-LEN.
+001290     MOVE 40 TO TD-DESC-LEN.
+001300     MOVE "N" TO TD-TRIM-SWITCH.
+001310     PERFORM 2120-TRIM-ONE-CHAR THRU 2120-EXIT
+001320         UNTIL TD-TRIM-DONE.
+001330 2110-EXIT.
+001340     EXIT.
+001350
+001360 2120-TRIM-ONE-CHAR.
+001370     IF TD-DESC-LEN = 0
+001380         MOVE "Y" TO TD-TRIM-SWITCH
+001390     ELSE
+001400         IF TD-TASK-DESC-WORK (TD-DESC-LEN:1) NOT = SPACE
+001410             MOVE "Y" TO TD-TRIM-SWITCH
+001420         ELSE
+001430             SUBTRACT 1 FROM TD-DESC-LEN
+001440         END-IF
+001450     END-IF.
+001460 2120-EXIT.
+001470     EXIT.
+001480
+001490******************************************************************
+001500* 8000-TERMINATE
+001510******************************************************************
+001520 8000-TERMINATE.
+001530     DISPLAY "CSVEXP COMPLETE - " TD-EXPORT-COUNT
+001540         " OPEN TASKS EXPORTED".
+001550     CLOSE TASK-FILE.
+001560     CLOSE CSV-FILE.
+001570 8000-EXIT.
+001580     EXIT.
+001590
+001600 END PROGRAM CSVEXP.
