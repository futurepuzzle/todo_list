@@ -1,22 +1,746 @@
-      ******************************************************************
-      * Author: Speaker
-      * Date: dec.22, 2021
-      * Purpose: a simple list application
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TO-D0-LIST.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01
-       01
-       01
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello, what needs doing today?".
-            STOP RUN.
-       END PROGRAM TO-DO-LIST.
+000100******************************************************************
+000110* Author: Speaker
+000120* Date: dec.22, 2021
+000130* Purpose: a simple list application
+000140* Tectonics: cobc
+000150******************************************************************
+000160* Modification History
+000170*   dec.28, 2021  spk  added TASK-FILE so entries persist between
+000180*                      runs instead of being re-keyed every day
+000190*   dec.29, 2021  spk  LIST-TASKS now sorts the worklist by
+000200*                      priority then due date instead of printing
+000210*                      file order
+000220*   jan.04, 2022  spk  COMPLETE-TASK now moves the record to
+000230*                      TASK-ARCHIVE instead of just flagging it
+000240*   jan.10, 2022  spk  ADD-TASK now validates description and
+000250*                      due date before the record is written
+000260*   jan.18, 2022  spk  next-id scan now also covers TASK-ARCHIVE
+000270*                      so a completed task's id is never reissued
+000280*   jan.18, 2022  spk  COMPLETE-TASK's archived message and audit
+000290*                      entry are now posted only when the write
+000300*                      and delete against the files both succeed
+000310*   jan.18, 2022  spk  due date check now rejects calendar-invalid
+000320*                      dates (e.g. feb 30) by month, with leap
+000330*                      year handling for february
+000340******************************************************************
+000350 IDENTIFICATION DIVISION.
+000360 PROGRAM-ID. TO-D0-LIST.
+000370 AUTHOR. SPEAKER.
+000380 INSTALLATION. DATA PROCESSING.
+000390 DATE-WRITTEN. DEC 22 2021.
+000400 DATE-COMPILED.
+000410
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT TASK-FILE ASSIGN TO "TASKFILE"
+000460         ORGANIZATION IS INDEXED
+000470         ACCESS MODE IS DYNAMIC
+000480         RECORD KEY IS TR-TASK-ID
+000490         FILE STATUS IS TD-TASK-FILE-STATUS.
+000500
+000510     SELECT TASK-ARCHIVE ASSIGN TO "TASKARCH"
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS DYNAMIC
+000540         RECORD KEY IS TA-TASK-ID
+000550         FILE STATUS IS TD-TASK-ARCHIVE-STATUS.
+000560
+000570     SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS TD-AUDIT-FILE-STATUS.
+000600
+000610     SELECT SORT-WORK ASSIGN TO "SORTWORK".
+000620
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  TASK-FILE.
+000660     COPY TASKREC.
+000670
+000680 FD  TASK-ARCHIVE.
+000690     COPY TASKREC REPLACING LEADING ==TR-== BY ==TA-==.
+000700
+000710 FD  AUDIT-FILE.
+000720     COPY AUDITREC.
+000730
+000740 SD  SORT-WORK.
+000750 01  SW-SORT-RECORD.
+000760     05  SW-PRIORITY-CD          PIC 9(01).
+000770     05  SW-DUE-DATE             PIC 9(08).
+000780     05  SW-TASK-ID              PIC 9(06).
+000790     05  SW-TASK-DESC            PIC X(40).
+000800     05  SW-CATEGORY-CD          PIC X(10).
+000810     05  SW-TASK-STATUS          PIC X(01).
+000820     05  SW-COMPLETED-DATE       PIC 9(08).
+000830
+000840 WORKING-STORAGE SECTION.
+000850*----------------------------------------------------------------
+000860* Entry/work fields
+000870*----------------------------------------------------------------
+000880 01  TASK-DESC                   PIC X(40).
+000890 01  PRIORITY-CD                 PIC 9(01).
+000900 01  DUE-DATE                    PIC 9(08).
+000910
+000920 01  TASK-ID                     PIC 9(06).
+000930 01  CATEGORY-CD                 PIC X(10).
+000940
+000950 77  TD-TASK-FILE-STATUS         PIC X(02)      VALUE "00".
+000960     88  TD-TASK-FILE-OK             VALUE "00".
+000970     88  TD-TASK-FILE-NOTFND         VALUE "23".
+000980     88  TD-TASK-FILE-EOF            VALUE "10".
+000990
+001000 77  TD-TASK-ARCHIVE-STATUS      PIC X(02)      VALUE "00".
+001010     88  TD-TASK-ARCHIVE-OK          VALUE "00".
+001020
+001030 77  TD-AUDIT-FILE-STATUS        PIC X(02)      VALUE "00".
+001040     88  TD-AUDIT-FILE-OK            VALUE "00".
+001050
+001060 77  TD-MENU-CHOICE               PIC 9(01)      VALUE ZERO.
+001070 77  TD-NEXT-TASK-ID              PIC 9(06)      COMP VALUE ZERO.
+001080 77  TD-RECORD-COUNT              PIC 9(06)      COMP VALUE ZERO.
+001090
+001100 77  TD-EOF-SWITCH                PIC X(01)      VALUE "N".
+001110     88  TD-END-OF-FILE               VALUE "Y".
+001120 77  TD-ERROR-SWITCH              PIC X(01)      VALUE "N".
+001130     88  TD-ERROR-FOUND               VALUE "Y".
+001140 77  TD-CURRENT-DATE              PIC 9(08)      VALUE ZERO.
+001150 77  TD-TIME-OF-DAY               PIC 9(08)      VALUE ZERO.
+001160
+001170*----------------------------------------------------------------
+001180* Audit-trail work fields
+001190*----------------------------------------------------------------
+001200 77  TD-OPERATOR-ID               PIC X(08)      VALUE SPACES.
+001210 77  TD-AUDIT-ACTION              PIC X(08)      VALUE SPACES.
+001220 77  TD-ARCHIVE-OK-SWITCH         PIC X(01)      VALUE "Y".
+001230     88  TD-ARCHIVE-STEP-OK           VALUE "Y".
+001235 77  TD-ORIGINAL-DUE-DATE         PIC 9(08)      VALUE ZERO.
+001240
+001250*----------------------------------------------------------------
+001260* SEARCH-TASKS work fields
+001270*----------------------------------------------------------------
+001280 77  TD-SEARCH-MODE               PIC 9(01)      VALUE ZERO.
+001290 77  TD-SEARCH-KEYWORD            PIC X(40)      VALUE SPACES.
+001300 77  TD-KEYWORD-LEN               PIC 9(02)      COMP VALUE ZERO.
+001310 77  TD-SCAN-POS                  PIC 9(02)      COMP VALUE ZERO.
+001320 77  TD-SCAN-LIMIT                PIC 9(02)      COMP VALUE ZERO.
+001330 77  TD-MATCH-COUNT               PIC 9(04)      COMP VALUE ZERO.
+001340 77  TD-RANGE-FROM-DATE           PIC 9(08)      VALUE ZERO.
+001350 77  TD-RANGE-TO-DATE             PIC 9(08)      VALUE ZERO.
+001360 77  TD-TRIM-SWITCH               PIC X(01)      VALUE "N".
+001370     88  TD-TRIM-DONE                 VALUE "Y".
+001380 77  TD-FOUND-SWITCH              PIC X(01)      VALUE "N".
+001390     88  TD-KEYWORD-FOUND             VALUE "Y".
+001400
+001410*----------------------------------------------------------------
+001420* Calendar validation work fields - days-per-month lookup table,
+001430* seeded from a literal rather than built with a loop, and a
+001440* leap year switch for february's extra day
+001450*----------------------------------------------------------------
+001460 01  MAX-DAYS-LITERALS.
+001470     05  FILLER                  PIC X(24) VALUE
+001480         "312831303130313130313031".
+001490 01  MAX-DAYS-TABLE REDEFINES MAX-DAYS-LITERALS.
+001500     05  MAX-DAYS-ENTRY OCCURS 12 TIMES PIC 9(02).
+001510
+001520 77  TD-DUE-YEAR                  PIC 9(04)      COMP VALUE ZERO.
+001530 77  TD-DUE-MONTH                 PIC 9(02)      COMP VALUE ZERO.
+001540 77  TD-DUE-DAY                   PIC 9(02)      COMP VALUE ZERO.
+001550 77  TD-MAX-DAY-FOR-MONTH         PIC 9(02)      COMP VALUE ZERO.
+001560 77  TD-DIVIDE-QUOTIENT           PIC 9(04)      COMP VALUE ZERO.
+001570 77  TD-YEAR-REMAINDER-4          PIC 9(04)      COMP VALUE ZERO.
+001580 77  TD-YEAR-REMAINDER-100        PIC 9(04)      COMP VALUE ZERO.
+001590 77  TD-YEAR-REMAINDER-400        PIC 9(04)      COMP VALUE ZERO.
+001600 77  TD-LEAP-YEAR-SWITCH          PIC X(01)      VALUE "N".
+001610     88  TD-IS-LEAP-YEAR              VALUE "Y".
+001620
+001630 PROCEDURE DIVISION.
+001640******************************************************************
+001650* 0000-MAINLINE
+001660******************************************************************
+001670 0000-MAINLINE.
+001680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001690     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+001700         UNTIL TD-MENU-CHOICE = 9.
+001710     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001720     STOP RUN.
+001730
+001740******************************************************************
+001750* 1000-INITIALIZE - open the task file and find the next id
+001760******************************************************************
+001770 1000-INITIALIZE.
+001780     OPEN I-O TASK-FILE.
+001790     IF NOT TD-TASK-FILE-OK
+001800         DISPLAY "TASK-FILE OPEN FAILED, STATUS "
+001810             TD-TASK-FILE-STATUS
+001820         OPEN OUTPUT TASK-FILE
+001830         CLOSE TASK-FILE
+001840         OPEN I-O TASK-FILE
+001850     END-IF
+001860     OPEN I-O TASK-ARCHIVE.
+001870     IF NOT TD-TASK-ARCHIVE-OK
+001880         OPEN OUTPUT TASK-ARCHIVE
+001890         CLOSE TASK-ARCHIVE
+001900         OPEN I-O TASK-ARCHIVE
+001910     END-IF
+001920     OPEN EXTEND AUDIT-FILE.
+001930     IF NOT TD-AUDIT-FILE-OK
+001940         OPEN OUTPUT AUDIT-FILE
+001950         CLOSE AUDIT-FILE
+001960         OPEN EXTEND AUDIT-FILE
+001970     END-IF
+001980     ACCEPT TD-CURRENT-DATE FROM DATE YYYYMMDD.
+001990     DISPLAY "OPERATOR ID? ".
+002000     ACCEPT TD-OPERATOR-ID.
+002010     PERFORM 1100-FIND-NEXT-ID THRU 1100-EXIT.
+002020 1000-EXIT.
+002030     EXIT.
+002040
+002050******************************************************************
+002060* 1100-FIND-NEXT-ID - the next id must be higher than any id on
+002070*                     either TASK-FILE or TASK-ARCHIVE, otherwise
+002080*                     a completed task's old id could be reissued
+002090******************************************************************
+002100 1100-FIND-NEXT-ID.
+002110     MOVE ZERO TO TD-NEXT-TASK-ID.
+002120     MOVE "N" TO TD-EOF-SWITCH.
+002130     MOVE LOW-VALUE TO TR-TASK-ID.
+002140     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+002150         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+002160     PERFORM 1110-SCAN-FOR-MAX-ID THRU 1110-EXIT
+002170         UNTIL TD-END-OF-FILE.
+002180     MOVE "N" TO TD-EOF-SWITCH.
+002190     MOVE LOW-VALUE TO TA-TASK-ID.
+002200     START TASK-ARCHIVE KEY IS NOT LESS THAN TA-TASK-ID
+002210         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+002220     PERFORM 1120-SCAN-ARCHIVE-FOR-MAX-ID THRU 1120-EXIT
+002230         UNTIL TD-END-OF-FILE.
+002240 1100-EXIT.
+002250     EXIT.
+002260
+002270 1110-SCAN-FOR-MAX-ID.
+002280     READ TASK-FILE NEXT RECORD
+002290         AT END MOVE "Y" TO TD-EOF-SWITCH
+002300     END-READ.
+002310     IF NOT TD-END-OF-FILE
+002320         IF TR-TASK-ID > TD-NEXT-TASK-ID
+002330             MOVE TR-TASK-ID TO TD-NEXT-TASK-ID
+002340         END-IF
+002350     END-IF.
+002360 1110-EXIT.
+002370     EXIT.
+002380
+002390 1120-SCAN-ARCHIVE-FOR-MAX-ID.
+002400     READ TASK-ARCHIVE NEXT RECORD
+002410         AT END MOVE "Y" TO TD-EOF-SWITCH
+002420     END-READ.
+002430     IF NOT TD-END-OF-FILE
+002440         IF TA-TASK-ID > TD-NEXT-TASK-ID
+002450             MOVE TA-TASK-ID TO TD-NEXT-TASK-ID
+002460         END-IF
+002470     END-IF.
+002480 1120-EXIT.
+002490     EXIT.
+002500
+002510******************************************************************
+002520* 2000-PROCESS-MENU - the daily worklist menu
+002530******************************************************************
+002540 2000-PROCESS-MENU.
+002550     DISPLAY " ".
+002560     DISPLAY "1. ADD A TASK".
+002570     DISPLAY "2. LIST TASKS (SORTED BY PRIORITY/DUE DATE)".
+002580     DISPLAY "3. COMPLETE A TASK".
+002590     DISPLAY "4. EDIT A TASK".
+002600     DISPLAY "5. DELETE A TASK".
+002610     DISPLAY "6. SEARCH TASKS".
+002620     DISPLAY "9. QUIT".
+002630     DISPLAY "SELECTION? ".
+002640     ACCEPT TD-MENU-CHOICE.
+002650     EVALUATE TD-MENU-CHOICE
+002660         WHEN 1
+002670             PERFORM 3000-ADD-TASK THRU 3000-EXIT
+002680         WHEN 2
+002690             PERFORM 4000-LIST-TASKS THRU 4000-EXIT
+002700         WHEN 3
+002710             PERFORM 5000-COMPLETE-TASK THRU 5000-EXIT
+002720         WHEN 4
+002730             PERFORM 7000-EDIT-TASK THRU 7000-EXIT
+002740         WHEN 5
+002750             PERFORM 7500-DELETE-TASK THRU 7500-EXIT
+002760         WHEN 6
+002770             PERFORM 7700-SEARCH-TASKS THRU 7700-EXIT
+002780         WHEN 9
+002790             CONTINUE
+002800         WHEN OTHER
+002810             DISPLAY "INVALID SELECTION, TRY AGAIN"
+002820     END-EVALUATE.
+002830 2000-EXIT.
+002840     EXIT.
+002850
+002860******************************************************************
+002870* 3000-ADD-TASK - key a new task onto the TASK-FILE
+002880******************************************************************
+002890 3000-ADD-TASK.
+002900     DISPLAY "TASK DESCRIPTION? ".
+002910     ACCEPT TASK-DESC.
+002920     DISPLAY "PRIORITY (1=HIGH 2=MEDIUM 3=LOW)? ".
+002930     ACCEPT PRIORITY-CD.
+002940     DISPLAY "DUE DATE (CCYYMMDD)? ".
+002950     ACCEPT DUE-DATE.
+002960     DISPLAY "CATEGORY? ".
+002970     ACCEPT CATEGORY-CD.
+002980     PERFORM 3100-VALIDATE-ENTRY THRU 3100-EXIT.
+002990     IF TD-ERROR-FOUND
+003000         GO TO 3000-EXIT
+003010     END-IF.
+003020     ADD 1 TO TD-NEXT-TASK-ID.
+003030     MOVE TD-NEXT-TASK-ID TO TASK-ID.
+003040     MOVE TASK-ID      TO TR-TASK-ID.
+003050     MOVE TASK-DESC    TO TR-TASK-DESC.
+003060     MOVE PRIORITY-CD  TO TR-PRIORITY-CD.
+003070     MOVE DUE-DATE     TO TR-DUE-DATE.
+003080     MOVE CATEGORY-CD  TO TR-CATEGORY-CD.
+003090     MOVE "O"          TO TR-TASK-STATUS.
+003100     MOVE ZERO         TO TR-COMPLETED-DATE.
+003110     WRITE TR-TASK-RECORD
+003120         INVALID KEY
+003130             DISPLAY "COULD NOT ADD TASK " TASK-ID
+003140         NOT INVALID KEY
+003150             MOVE "ADD" TO TD-AUDIT-ACTION
+003160             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+003170     END-WRITE.
+003180     DISPLAY "TASK " TASK-ID " ADDED.".
+003190 3000-EXIT.
+003200     EXIT.
+003210
+003220******************************************************************
+003230* 3100-VALIDATE-ENTRY - reject a blank description or a due
+003240*                       date that is invalid or already past
+003250******************************************************************
+003260 3100-VALIDATE-ENTRY.
+003270     MOVE "N" TO TD-ERROR-SWITCH.
+003280     IF TASK-DESC = SPACES
+003290         DISPLAY "ERROR - TASK DESCRIPTION CANNOT BE BLANK"
+003300         MOVE "Y" TO TD-ERROR-SWITCH
+003310         GO TO 3100-EXIT
+003320     END-IF.
+003330     IF DUE-DATE (5:2) < "01" OR DUE-DATE (5:2) > "12"
+003340         DISPLAY "ERROR - DUE DATE MONTH MUST BE 01-12"
+003350         MOVE "Y" TO TD-ERROR-SWITCH
+003360         GO TO 3100-EXIT
+003370     END-IF.
+003380     IF DUE-DATE (7:2) < "01" OR DUE-DATE (7:2) > "31"
+003390         DISPLAY "ERROR - DUE DATE DAY MUST BE 01-31"
+003400         MOVE "Y" TO TD-ERROR-SWITCH
+003410         GO TO 3100-EXIT
+003420     END-IF.
+003430     PERFORM 3150-VALIDATE-CALENDAR-DATE THRU 3150-EXIT.
+003440     IF TD-ERROR-FOUND
+003450         GO TO 3100-EXIT
+003460     END-IF.
+003470     IF DUE-DATE < TD-CURRENT-DATE
+003480         DISPLAY "ERROR - DUE DATE CANNOT BE IN THE PAST"
+003490         MOVE "Y" TO TD-ERROR-SWITCH
+003500         GO TO 3100-EXIT
+003510     END-IF.
+003520 3100-EXIT.
+003530     EXIT.
+003540
+003550******************************************************************
+003560* 3150-VALIDATE-CALENDAR-DATE - catch calendar-invalid dates such
+003570*                    as feb 30 that pass a plain 01-31 day check,
+003580*                    allowing for the extra day in a leap year
+003590******************************************************************
+003600 3150-VALIDATE-CALENDAR-DATE.
+003610     MOVE DUE-DATE (1:4) TO TD-DUE-YEAR.
+003620     MOVE DUE-DATE (5:2) TO TD-DUE-MONTH.
+003630     MOVE DUE-DATE (7:2) TO TD-DUE-DAY.
+003640     MOVE MAX-DAYS-ENTRY (TD-DUE-MONTH) TO TD-MAX-DAY-FOR-MONTH.
+003650     IF TD-DUE-MONTH = 2
+003660         DIVIDE TD-DUE-YEAR BY 4
+003670             GIVING TD-DIVIDE-QUOTIENT
+003680             REMAINDER TD-YEAR-REMAINDER-4
+003690         DIVIDE TD-DUE-YEAR BY 100
+003700             GIVING TD-DIVIDE-QUOTIENT
+003710             REMAINDER TD-YEAR-REMAINDER-100
+003720         DIVIDE TD-DUE-YEAR BY 400
+003730             GIVING TD-DIVIDE-QUOTIENT
+003740             REMAINDER TD-YEAR-REMAINDER-400
+003750         MOVE "N" TO TD-LEAP-YEAR-SWITCH
+003760         IF TD-YEAR-REMAINDER-4 = 0
+003770                 AND (TD-YEAR-REMAINDER-100 NOT = 0
+003780                 OR TD-YEAR-REMAINDER-400 = 0)
+003790             MOVE "Y" TO TD-LEAP-YEAR-SWITCH
+003800         END-IF
+003810         IF TD-IS-LEAP-YEAR
+003820             MOVE 29 TO TD-MAX-DAY-FOR-MONTH
+003830         END-IF
+003840     END-IF.
+003850     IF TD-DUE-DAY > TD-MAX-DAY-FOR-MONTH
+003860         DISPLAY "ERROR - DAY " TD-DUE-DAY
+003870             " IS NOT VALID FOR THE MONTH GIVEN"
+003880         MOVE "Y" TO TD-ERROR-SWITCH
+003890     END-IF.
+003900 3150-EXIT.
+003910     EXIT.
+003920
+003930******************************************************************
+003940* 4000-LIST-TASKS - sort the worklist by priority then due date
+003950******************************************************************
+003960 4000-LIST-TASKS.
+003970     SORT SORT-WORK
+003980         ON ASCENDING KEY SW-PRIORITY-CD
+003990         ON ASCENDING KEY SW-DUE-DATE
+004000         INPUT PROCEDURE IS 4100-SORT-INPUT
+004010         OUTPUT PROCEDURE IS 4200-SORT-OUTPUT.
+004020 4000-EXIT.
+004030     EXIT.
+004040
+004050 4100-SORT-INPUT.
+004060     MOVE "N" TO TD-EOF-SWITCH.
+004070     MOVE LOW-VALUE TO TR-TASK-ID.
+004080     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+004090         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+004100     PERFORM 4110-SORT-INPUT-ONE THRU 4110-EXIT
+004110         UNTIL TD-END-OF-FILE.
+004120 4100-EXIT.
+004130     EXIT.
+004140
+004150 4110-SORT-INPUT-ONE.
+004160     READ TASK-FILE NEXT RECORD
+004170         AT END MOVE "Y" TO TD-EOF-SWITCH
+004180     END-READ.
+004190     IF NOT TD-END-OF-FILE
+004200         MOVE TR-PRIORITY-CD    TO SW-PRIORITY-CD
+004210         MOVE TR-DUE-DATE       TO SW-DUE-DATE
+004220         MOVE TR-TASK-ID        TO SW-TASK-ID
+004230         MOVE TR-TASK-DESC      TO SW-TASK-DESC
+004240         MOVE TR-CATEGORY-CD    TO SW-CATEGORY-CD
+004250         MOVE TR-TASK-STATUS    TO SW-TASK-STATUS
+004260         MOVE TR-COMPLETED-DATE TO SW-COMPLETED-DATE
+004270         RELEASE SW-SORT-RECORD
+004280     END-IF.
+004290 4110-EXIT.
+004300     EXIT.
+004310
+004320 4200-SORT-OUTPUT.
+004330     DISPLAY " ".
+004340     DISPLAY "ID     PRI  DUE-DATE  STATUS  DESCRIPTION".
+004350     MOVE "N" TO TD-EOF-SWITCH.
+004360     PERFORM 4210-SORT-OUTPUT-ONE THRU 4210-EXIT
+004370         UNTIL TD-END-OF-FILE.
+004380 4200-EXIT.
+004390     EXIT.
+004400
+004410 4210-SORT-OUTPUT-ONE.
+004420     RETURN SORT-WORK
+004430         AT END MOVE "Y" TO TD-EOF-SWITCH
+004440     END-RETURN.
+004450     IF NOT TD-END-OF-FILE
+004460         DISPLAY SW-TASK-ID " " SW-PRIORITY-CD "    "
+004470             SW-DUE-DATE "  " SW-TASK-STATUS "       "
+004480             SW-TASK-DESC
+004490     END-IF.
+004500 4210-EXIT.
+004510     EXIT.
+004520
+004530******************************************************************
+004540* 5000-COMPLETE-TASK - move a finished task to TASK-ARCHIVE. The
+004550*                      archived message and audit entry are only
+004560*                      posted when both the write to TASK-ARCHIVE
+004570*                      and the delete from TASK-FILE succeed
+004580******************************************************************
+004590 5000-COMPLETE-TASK.
+004600     DISPLAY "TASK ID TO COMPLETE? ".
+004610     ACCEPT TASK-ID.
+004620     MOVE TASK-ID TO TR-TASK-ID.
+004630     READ TASK-FILE
+004640         INVALID KEY
+004650             DISPLAY "TASK " TASK-ID " NOT FOUND"
+004660     END-READ.
+004670     IF TD-TASK-FILE-OK
+004680         MOVE "Y" TO TD-ARCHIVE-OK-SWITCH
+004690         MOVE "C" TO TR-TASK-STATUS
+004700         MOVE TD-CURRENT-DATE TO TR-COMPLETED-DATE
+004710         MOVE TR-TASK-RECORD TO TA-TASK-RECORD
+004720         WRITE TA-TASK-RECORD
+004730             INVALID KEY
+004740                 DISPLAY "TASK " TASK-ID " ALREADY ARCHIVED"
+004750                 MOVE "N" TO TD-ARCHIVE-OK-SWITCH
+004760         END-WRITE
+004765         IF TD-ARCHIVE-STEP-OK
+004770             DELETE TASK-FILE RECORD
+004780                 INVALID KEY
+004790                     DISPLAY "COULD NOT REMOVE TASK " TASK-ID
+004800                     MOVE "N" TO TD-ARCHIVE-OK-SWITCH
+004810             END-DELETE
+004815         END-IF
+004820         IF TD-ARCHIVE-STEP-OK
+004830             DISPLAY "TASK " TASK-ID " COMPLETED AND ARCHIVED."
+004840             MOVE "COMPLETE" TO TD-AUDIT-ACTION
+004850             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+004860         END-IF
+004870     END-IF.
+004880 5000-EXIT.
+004890     EXIT.
+004900
+004910******************************************************************
+004920* 6000-WRITE-AUDIT-RECORD - log one add/edit/complete/delete
+004930*                           against TD-AUDIT-ACTION's TASK-ID
+004940******************************************************************
+004950 6000-WRITE-AUDIT-RECORD.
+004960     MOVE TASK-ID            TO AR-TASK-ID.
+004970     MOVE TD-AUDIT-ACTION    TO AR-ACTION-CD.
+004980     MOVE TD-OPERATOR-ID     TO AR-OPERATOR-ID.
+004990     MOVE TD-CURRENT-DATE    TO AR-ACTION-DATE.
+005000     ACCEPT TD-TIME-OF-DAY FROM TIME.
+005010     MOVE TD-TIME-OF-DAY (1:6) TO AR-ACTION-TIME.
+005020     WRITE AR-AUDIT-RECORD.
+005030 6000-EXIT.
+005040     EXIT.
+005050
+005060******************************************************************
+005070* 7000-EDIT-TASK - change the description, priority, due date,
+005080*                  or category on an existing task
+005090******************************************************************
+005100 7000-EDIT-TASK.
+005110     DISPLAY "TASK ID TO EDIT? ".
+005120     ACCEPT TASK-ID.
+005130     MOVE TASK-ID TO TR-TASK-ID.
+005140     READ TASK-FILE
+005150         INVALID KEY
+005160             DISPLAY "TASK " TASK-ID " NOT FOUND"
+005170             GO TO 7000-EXIT
+005180     END-READ.
+005185     MOVE TR-DUE-DATE TO TD-ORIGINAL-DUE-DATE.
+005190     DISPLAY "TASK DESCRIPTION? ".
+005200     ACCEPT TASK-DESC.
+005210     DISPLAY "PRIORITY (1=HIGH 2=MEDIUM 3=LOW)? ".
+005220     ACCEPT PRIORITY-CD.
+005230     DISPLAY "DUE DATE (CCYYMMDD)? ".
+005240     ACCEPT DUE-DATE.
+005250     DISPLAY "CATEGORY? ".
+005260     ACCEPT CATEGORY-CD.
+005270     PERFORM 7100-VALIDATE-EDIT-ENTRY THRU 7100-EXIT.
+005280     IF TD-ERROR-FOUND
+005290         GO TO 7000-EXIT
+005300     END-IF.
+005310     MOVE TASK-DESC          TO TR-TASK-DESC.
+005320     MOVE PRIORITY-CD        TO TR-PRIORITY-CD.
+005330     MOVE DUE-DATE           TO TR-DUE-DATE.
+005340     MOVE CATEGORY-CD        TO TR-CATEGORY-CD.
+005350     REWRITE TR-TASK-RECORD
+005360         INVALID KEY
+005370             DISPLAY "COULD NOT REWRITE TASK " TASK-ID
+005380         NOT INVALID KEY
+005390             DISPLAY "TASK " TASK-ID " UPDATED."
+005400             MOVE "EDIT" TO TD-AUDIT-ACTION
+005410             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+005420     END-REWRITE.
+005430 7000-EXIT.
+005440     EXIT.
+005450
+005451******************************************************************
+005452* 7100-VALIDATE-EDIT-ENTRY - same checks as 3100-VALIDATE-ENTRY,
+005453*                  except the past-date reject is skipped when
+005454*                  DUE-DATE was left unchanged from the task's
+005455*                  current value, so an already-overdue task
+005456*                  (the very population OVRDRPT exists to
+005457*                  surface) can still have its description,
+005458*                  priority, or category corrected without
+005459*                  being forced to push the due date out just
+005460*                  to pass validation
+005461******************************************************************
+005462 7100-VALIDATE-EDIT-ENTRY.
+005463     MOVE "N" TO TD-ERROR-SWITCH.
+005464     IF TASK-DESC = SPACES
+005465         DISPLAY "ERROR - TASK DESCRIPTION CANNOT BE BLANK"
+005466         MOVE "Y" TO TD-ERROR-SWITCH
+005467         GO TO 7100-EXIT
+005468     END-IF.
+005469     IF DUE-DATE (5:2) < "01" OR DUE-DATE (5:2) > "12"
+005470         DISPLAY "ERROR - DUE DATE MONTH MUST BE 01-12"
+005471         MOVE "Y" TO TD-ERROR-SWITCH
+005472         GO TO 7100-EXIT
+005473     END-IF.
+005474     IF DUE-DATE (7:2) < "01" OR DUE-DATE (7:2) > "31"
+005475         DISPLAY "ERROR - DUE DATE DAY MUST BE 01-31"
+005476         MOVE "Y" TO TD-ERROR-SWITCH
+005477         GO TO 7100-EXIT
+005478     END-IF.
+005479     PERFORM 3150-VALIDATE-CALENDAR-DATE THRU 3150-EXIT.
+005480     IF TD-ERROR-FOUND
+005481         GO TO 7100-EXIT
+005482     END-IF.
+005483     IF DUE-DATE NOT = TD-ORIGINAL-DUE-DATE
+005484             AND DUE-DATE < TD-CURRENT-DATE
+005485         DISPLAY "ERROR - DUE DATE CANNOT BE IN THE PAST"
+005486         MOVE "Y" TO TD-ERROR-SWITCH
+005487     END-IF.
+005488 7100-EXIT.
+005489     EXIT.
+005490
+005491******************************************************************
+005492* 7500-DELETE-TASK - remove a task from TASK-FILE outright
+005493******************************************************************
+005494 7500-DELETE-TASK.
+005500     DISPLAY "TASK ID TO DELETE? ".
+005510     ACCEPT TASK-ID.
+005520     MOVE TASK-ID TO TR-TASK-ID.
+005530     READ TASK-FILE
+005540         INVALID KEY
+005550             DISPLAY "TASK " TASK-ID " NOT FOUND"
+005560             GO TO 7500-EXIT
+005570     END-READ.
+005580     DELETE TASK-FILE RECORD
+005590         INVALID KEY
+005600             DISPLAY "COULD NOT DELETE TASK " TASK-ID
+005610         NOT INVALID KEY
+005620             DISPLAY "TASK " TASK-ID " DELETED."
+005630             MOVE "DELETE" TO TD-AUDIT-ACTION
+005640             PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+005650     END-DELETE.
+005660 7500-EXIT.
+005670     EXIT.
+005680
+005690******************************************************************
+005700* 7700-SEARCH-TASKS - keyword search in TASK-DESC, or a search
+005710*                     by DUE-DATE range
+005720******************************************************************
+005730 7700-SEARCH-TASKS.
+005740     DISPLAY "SEARCH BY (1=KEYWORD 2=DUE DATE RANGE)? ".
+005750     ACCEPT TD-SEARCH-MODE.
+005760     EVALUATE TD-SEARCH-MODE
+005770         WHEN 1
+005780             PERFORM 7710-SEARCH-BY-KEYWORD THRU 7710-EXIT
+005790         WHEN 2
+005800             PERFORM 7720-SEARCH-BY-DATE-RANGE THRU 7720-EXIT
+005810         WHEN OTHER
+005820             DISPLAY "INVALID SELECTION, TRY AGAIN"
+005830     END-EVALUATE.
+005840 7700-EXIT.
+005850     EXIT.
+005860
+005870 7701-COMPUTE-KEYWORD-LEN.
+005880     MOVE 40 TO TD-KEYWORD-LEN.
+005890     MOVE "N" TO TD-TRIM-SWITCH.
+005900     PERFORM 7702-TRIM-ONE-CHAR THRU 7702-EXIT
+005910         UNTIL TD-TRIM-DONE.
+005920 7701-EXIT.
+005930     EXIT.
+005940
+005950 7702-TRIM-ONE-CHAR.
+005960     IF TD-KEYWORD-LEN = 0
+005970         MOVE "Y" TO TD-TRIM-SWITCH
+005980     ELSE
+005990         IF TD-SEARCH-KEYWORD (TD-KEYWORD-LEN:1) NOT = SPACE
+006000             MOVE "Y" TO TD-TRIM-SWITCH
+006010         ELSE
+006020             SUBTRACT 1 FROM TD-KEYWORD-LEN
+006030         END-IF
+006040     END-IF.
+006050 7702-EXIT.
+006060     EXIT.
+006070
+006080 7710-SEARCH-BY-KEYWORD.
+006090     DISPLAY "KEYWORD? ".
+006100     ACCEPT TD-SEARCH-KEYWORD.
+006110     PERFORM 7701-COMPUTE-KEYWORD-LEN THRU 7701-EXIT.
+006120     IF TD-KEYWORD-LEN = 0
+006130         DISPLAY "ERROR - KEYWORD CANNOT BE BLANK"
+006140         GO TO 7710-EXIT
+006150     END-IF.
+006160     SUBTRACT TD-KEYWORD-LEN FROM 41 GIVING TD-SCAN-LIMIT.
+006170     MOVE ZERO TO TD-MATCH-COUNT.
+006180     DISPLAY " ".
+006190     DISPLAY "ID     PRI  DUE-DATE  STATUS  DESCRIPTION".
+006200     MOVE "N" TO TD-EOF-SWITCH.
+006210     MOVE LOW-VALUE TO TR-TASK-ID.
+006220     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+006230         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+006240     PERFORM 7711-SEARCH-KEYWORD-ONE THRU 7711-EXIT
+006250         UNTIL TD-END-OF-FILE.
+006260     IF TD-MATCH-COUNT = 0
+006270         DISPLAY "NO TASKS MATCHED THAT KEYWORD."
+006280     END-IF.
+006290 7710-EXIT.
+006300     EXIT.
+006310
+006320 7711-SEARCH-KEYWORD-ONE.
+006330     READ TASK-FILE NEXT RECORD
+006340         AT END MOVE "Y" TO TD-EOF-SWITCH
+006350     END-READ.
+006360     IF NOT TD-END-OF-FILE
+006370         MOVE "N" TO TD-FOUND-SWITCH
+006380         MOVE 1 TO TD-SCAN-POS
+006390         PERFORM 7712-SCAN-DESC-ONE THRU 7712-EXIT
+006400             UNTIL TD-SCAN-POS > TD-SCAN-LIMIT
+006410                OR TD-KEYWORD-FOUND
+006420         IF TD-KEYWORD-FOUND
+006430             ADD 1 TO TD-MATCH-COUNT
+006440             PERFORM 7790-DISPLAY-TASK-LINE THRU 7790-EXIT
+006450         END-IF
+006460     END-IF.
+006470 7711-EXIT.
+006480     EXIT.
+006490
+006500 7712-SCAN-DESC-ONE.
+006510     IF TR-TASK-DESC (TD-SCAN-POS:TD-KEYWORD-LEN)
+006520             = TD-SEARCH-KEYWORD (1:TD-KEYWORD-LEN)
+006530         MOVE "Y" TO TD-FOUND-SWITCH
+006540     ELSE
+006550         ADD 1 TO TD-SCAN-POS
+006560     END-IF.
+006570 7712-EXIT.
+006580     EXIT.
+006590
+006600 7720-SEARCH-BY-DATE-RANGE.
+006610     DISPLAY "FROM DUE DATE (CCYYMMDD)? ".
+006620     ACCEPT TD-RANGE-FROM-DATE.
+006630     DISPLAY "TO DUE DATE (CCYYMMDD)? ".
+006640     ACCEPT TD-RANGE-TO-DATE.
+006650     MOVE ZERO TO TD-MATCH-COUNT.
+006660     DISPLAY " ".
+006670     DISPLAY "ID     PRI  DUE-DATE  STATUS  DESCRIPTION".
+006680     MOVE "N" TO TD-EOF-SWITCH.
+006690     MOVE LOW-VALUE TO TR-TASK-ID.
+006700     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+006710         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+006720     PERFORM 7721-SEARCH-RANGE-ONE THRU 7721-EXIT
+006730         UNTIL TD-END-OF-FILE.
+006740     IF TD-MATCH-COUNT = 0
+006750         DISPLAY "NO TASKS FALL IN THAT DUE DATE RANGE."
+006760     END-IF.
+006770 7720-EXIT.
+006780     EXIT.
+006790
+006800 7721-SEARCH-RANGE-ONE.
+006810     READ TASK-FILE NEXT RECORD
+006820         AT END MOVE "Y" TO TD-EOF-SWITCH
+006830     END-READ.
+006840     IF NOT TD-END-OF-FILE
+006850         IF TR-DUE-DATE >= TD-RANGE-FROM-DATE
+006860                 AND TR-DUE-DATE <= TD-RANGE-TO-DATE
+006870             ADD 1 TO TD-MATCH-COUNT
+006880             PERFORM 7790-DISPLAY-TASK-LINE THRU 7790-EXIT
+006890         END-IF
+006900     END-IF.
+006910 7721-EXIT.
+006920     EXIT.
+006930
+006940 7790-DISPLAY-TASK-LINE.
+006950     DISPLAY TR-TASK-ID " " TR-PRIORITY-CD "    "
+006960         TR-DUE-DATE "  " TR-TASK-STATUS "       "
+006970         TR-TASK-DESC.
+006980 7790-EXIT.
+006990     EXIT.
+007000
+007010******************************************************************
+007020* 8000-TERMINATE
+007030******************************************************************
+007040 8000-TERMINATE.
+007050     CLOSE TASK-FILE.
+007060     CLOSE TASK-ARCHIVE.
+007070     CLOSE AUDIT-FILE.
+007080 8000-EXIT.
+007090     EXIT.
+007100
+007110 END PROGRAM TO-D0-LIST.
