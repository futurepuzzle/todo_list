@@ -0,0 +1,17 @@
+//OVRDRPT  JOB (ACCTNO),'NIGHTLY OVERDUE RPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY OVERDUE-TASKS REPORT - RUNS AHEAD OF MORNING STANDUP  *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.TODOLIST.OVRDRPT
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=OVRDRPT
+//TASKFILE DD   DSN=PROD.TODOLIST.TASKFILE,DISP=SHR
+//OVRDRPT  DD   DSN=PROD.TODOLIST.OVRDRPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
