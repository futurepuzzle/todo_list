@@ -0,0 +1,17 @@
+//CATRPT   JOB (ACCTNO),'CATEGORY SUBTOTAL RPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* OPEN-TASK COUNT BY CATEGORY - ONE LINE PER PROJECT            *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.TODOLIST.CATRPT
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=CATRPT
+//TASKFILE DD   DSN=PROD.TODOLIST.TASKFILE,DISP=SHR
+//CATRPT   DD   DSN=PROD.TODOLIST.CATRPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
