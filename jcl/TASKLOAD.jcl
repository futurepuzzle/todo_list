@@ -0,0 +1,15 @@
+//TASKLOAD JOB (ACCTNO),'BULK TASK LOAD',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* OVERNIGHT BULK TASK LOAD - CHECKPOINTS EVERY N TRANSACTIONS   *
+//* SO A RERUN AFTER AN ABEND RESUMES INSTEAD OF STARTING OVER    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TASKLOAD
+//TRANSFILE DD  DSN=PROD.TODOLIST.TRANSFILE,DISP=SHR
+//TASKFILE DD   DSN=PROD.TODOLIST.TASKFILE,DISP=SHR
+//CKPTFILE DD   DSN=PROD.TODOLIST.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1))
+//AUDITFILE DD  DSN=PROD.TODOLIST.AUDITFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD   SYSOUT=*
