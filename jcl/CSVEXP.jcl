@@ -0,0 +1,18 @@
+//CSVEXP   JOB (ACCTNO),'OPEN TASK CSV EXTRACT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* COMMA-DELIMITED EXTRACT OF OPEN TASKS FOR THE TEAM CALENDAR   *
+//* AND SPREADSHEET TOOLS                                         *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.TODOLIST.CSVEXTR
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=CSVEXP
+//TASKFILE DD   DSN=PROD.TODOLIST.TASKFILE,DISP=SHR
+//CSVEXTR  DD   DSN=PROD.TODOLIST.CSVEXTR,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
