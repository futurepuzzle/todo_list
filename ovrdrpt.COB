@@ -0,0 +1,146 @@
+000100******************************************************************
+000110* Author: Speaker
+000120* Date-Written: jan.03, 2022
+000130* Purpose: nightly report of open tasks past their due date,
+000140*          run ahead of the morning standup.
+000150* Tectonics: cobc
+000160******************************************************************
+000170* Modification History
+000180*   jan.03, 2022  spk  original report
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. OVRDRPT.
+000220 AUTHOR. SPEAKER.
+000230 INSTALLATION. DATA PROCESSING.
+000240 DATE-WRITTEN. JAN 03 2022.
+000250 DATE-COMPILED.
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT TASK-FILE ASSIGN TO "TASKFILE"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS TR-TASK-ID
+000340         FILE STATUS IS TD-TASK-FILE-STATUS.
+000350
+000360     SELECT OVERDUE-RPT ASSIGN TO "OVRDRPT"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS TD-OVERDUE-RPT-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  TASK-FILE.
+000430     COPY TASKREC.
+000440
+000450 FD  OVERDUE-RPT.
+000460 01  OVERDUE-RPT-LINE            PIC X(80).
+000470
+000480 WORKING-STORAGE SECTION.
+000490 77  TD-TASK-FILE-STATUS          PIC X(02)      VALUE "00".
+000500     88  TD-TASK-FILE-OK              VALUE "00".
+000510 77  TD-OVERDUE-RPT-STATUS        PIC X(02)      VALUE "00".
+000520 77  TD-EOF-SWITCH                PIC X(01)      VALUE "N".
+000530     88  TD-END-OF-FILE               VALUE "Y".
+000540 77  TD-CURRENT-DATE               PIC 9(08)      VALUE ZERO.
+000550 77  TD-OVERDUE-COUNT              PIC 9(06)      COMP VALUE ZERO.
+000560
+000570 01  RPT-HEADING-1.
+000580     05  FILLER                  PIC X(30) VALUE
+000590         "OVERDUE TASKS REPORT".
+000600     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000610     05  RH1-RUN-DATE            PIC 9(08).
+000620
+000630 01  RPT-HEADING-2.
+000640     05  FILLER                  PIC X(07) VALUE "ID".
+000650     05  FILLER                  PIC X(05) VALUE "PRI".
+000660     05  FILLER                  PIC X(12) VALUE "DUE DATE".
+000670     05  FILLER                  PIC X(12) VALUE "CATEGORY".
+000680     05  FILLER                  PIC X(40) VALUE "DESCRIPTION".
+000690
+000700 01  RPT-DETAIL-LINE.
+000710     05  RD-TASK-ID              PIC 9(06).
+000720     05  FILLER                  PIC X(01) VALUE SPACE.
+000730     05  RD-PRIORITY-CD          PIC 9(01).
+000740     05  FILLER                  PIC X(04) VALUE SPACE.
+000750     05  RD-DUE-DATE             PIC 9(08).
+000760     05  FILLER                  PIC X(04) VALUE SPACE.
+000770     05  RD-CATEGORY-CD          PIC X(10).
+000780     05  FILLER                  PIC X(02) VALUE SPACE.
+000790     05  RD-TASK-DESC            PIC X(40).
+000800
+000810 01  RPT-TRAILER-LINE.
+000820     05  FILLER                  PIC X(20) VALUE
+000830         "OVERDUE TASK COUNT: ".
+000840     05  RT-OVERDUE-COUNT        PIC ZZZ,ZZ9.
+000850
+000860 PROCEDURE DIVISION.
+000870******************************************************************
+000880* 0000-MAINLINE
+000890******************************************************************
+000900 0000-MAINLINE.
+000910     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000920     PERFORM 2000-PROCESS-TASKS THRU 2000-EXIT
+000930         UNTIL TD-END-OF-FILE.
+000940     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000950     STOP RUN.
+000960
+000970******************************************************************
+000980* 1000-INITIALIZE
+000990******************************************************************
+001000 1000-INITIALIZE.
+001010     OPEN INPUT TASK-FILE.
+001020     OPEN OUTPUT OVERDUE-RPT.
+001030     ACCEPT TD-CURRENT-DATE FROM DATE YYYYMMDD.
+001040     MOVE TD-CURRENT-DATE TO RH1-RUN-DATE.
+001050     MOVE RPT-HEADING-1 TO OVERDUE-RPT-LINE.
+001060     WRITE OVERDUE-RPT-LINE.
+001070     MOVE RPT-HEADING-2 TO OVERDUE-RPT-LINE.
+001080     WRITE OVERDUE-RPT-LINE.
+001090     MOVE LOW-VALUE TO TR-TASK-ID.
+001100     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+001110         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+001120 1000-EXIT.
+001130     EXIT.
+001140
+001150******************************************************************
+001160* 2000-PROCESS-TASKS - one task record per pass
+001170******************************************************************
+001180 2000-PROCESS-TASKS.
+001190     READ TASK-FILE NEXT RECORD
+001200         AT END MOVE "Y" TO TD-EOF-SWITCH
+001210     END-READ.
+001220     IF NOT TD-END-OF-FILE
+001230         IF TR-DUE-DATE < TD-CURRENT-DATE
+001240                 AND TR-STATUS-OPEN
+001250             PERFORM 2100-PRINT-OVERDUE THRU 2100-EXIT
+001260         END-IF
+001270     END-IF.
+001280 2000-EXIT.
+001290     EXIT.
+001300
+001310 2100-PRINT-OVERDUE.
+001320     MOVE TR-TASK-ID      TO RD-TASK-ID.
+001330     MOVE TR-PRIORITY-CD  TO RD-PRIORITY-CD.
+001340     MOVE TR-DUE-DATE     TO RD-DUE-DATE.
+001350     MOVE TR-CATEGORY-CD  TO RD-CATEGORY-CD.
+001360     MOVE TR-TASK-DESC    TO RD-TASK-DESC.
+001370     MOVE RPT-DETAIL-LINE TO OVERDUE-RPT-LINE.
+001380     WRITE OVERDUE-RPT-LINE.
+001390     ADD 1 TO TD-OVERDUE-COUNT.
+001400 2100-EXIT.
+001410     EXIT.
+001420
+001430******************************************************************
+001440* 8000-TERMINATE - print the trailer and close up
+001450******************************************************************
+001460 8000-TERMINATE.
+001470     MOVE TD-OVERDUE-COUNT TO RT-OVERDUE-COUNT.
+001480     MOVE RPT-TRAILER-LINE TO OVERDUE-RPT-LINE.
+001490     WRITE OVERDUE-RPT-LINE.
+001500     CLOSE TASK-FILE.
+001510     CLOSE OVERDUE-RPT.
+001520 8000-EXIT.
+001530     EXIT.
+001540
+001550 END PROGRAM OVRDRPT.
