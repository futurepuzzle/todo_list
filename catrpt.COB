@@ -0,0 +1,181 @@
+000100******************************************************************
+000110* Author: Speaker
+000120* Date-Written: jan.12, 2022
+000130* Purpose: open-task count per category, so each project's
+000140*          share of the shared list can be seen at a glance.
+000150* Tectonics: cobc
+000160******************************************************************
+000170* Modification History
+000180*   jan.12, 2022  spk  original report
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. CATRPT.
+000220 AUTHOR. SPEAKER.
+000230 INSTALLATION. DATA PROCESSING.
+000240 DATE-WRITTEN. JAN 12 2022.
+000250 DATE-COMPILED.
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT TASK-FILE ASSIGN TO "TASKFILE"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS SEQUENTIAL
+000330         RECORD KEY IS TR-TASK-ID
+000340         FILE STATUS IS TD-TASK-FILE-STATUS.
+000350
+000360     SELECT CATEGORY-RPT ASSIGN TO "CATRPT"
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS TD-CATEGORY-RPT-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  TASK-FILE.
+000430     COPY TASKREC.
+000440
+000450 FD  CATEGORY-RPT.
+000460 01  CATEGORY-RPT-LINE           PIC X(80).
+000470
+000480 WORKING-STORAGE SECTION.
+000490 77  TD-TASK-FILE-STATUS          PIC X(02)      VALUE "00".
+000500     88  TD-TASK-FILE-OK              VALUE "00".
+000510 77  TD-CATEGORY-RPT-STATUS       PIC X(02)      VALUE "00".
+000520 77  TD-EOF-SWITCH                PIC X(01)      VALUE "N".
+000530     88  TD-END-OF-FILE               VALUE "Y".
+000540 77  TD-FOUND-SWITCH              PIC X(01)      VALUE "N".
+000550     88  TD-CATEGORY-FOUND            VALUE "Y".
+000555 77  TD-TABLE-FULL-SWITCH         PIC X(01)      VALUE "N".
+000556     88  TD-TABLE-IS-FULL             VALUE "Y".
+000560 77  TD-CAT-COUNT                 PIC 9(04)      COMP VALUE ZERO.
+000570 77  TD-CAT-IDX                   PIC 9(04)      COMP VALUE ZERO.
+000580 77  TD-TOTAL-OPEN                PIC 9(06)      COMP VALUE ZERO.
+000585 77  TD-MAX-CATEGORIES            PIC 9(04)      COMP VALUE 50.
+000590
+000600 01  CAT-TABLE.
+000610     05  CAT-ENTRY OCCURS 50 TIMES INDEXED BY CAT-TBL-IDX.
+000620         10  CAT-NAME            PIC X(10).
+000630         10  CAT-OPEN-COUNT      PIC 9(06)      COMP.
+000640
+000650 01  RPT-HEADING-1.
+000660     05  FILLER                  PIC X(40) VALUE
+000670         "OPEN TASK COUNT BY CATEGORY".
+000680
+000690 01  RPT-HEADING-2.
+000700     05  FILLER                  PIC X(12) VALUE "CATEGORY".
+000710     05  FILLER                  PIC X(10) VALUE "OPEN CNT".
+000720
+000730 01  RPT-DETAIL-LINE.
+000740     05  RD-CATEGORY-CD          PIC X(10).
+000750     05  FILLER                  PIC X(04) VALUE SPACE.
+000760     05  RD-OPEN-COUNT           PIC ZZZ,ZZ9.
+000770
+000780 01  RPT-TRAILER-LINE.
+000790     05  FILLER                  PIC X(20) VALUE
+000800         "TOTAL OPEN TASKS:   ".
+000810     05  RT-TOTAL-OPEN           PIC ZZZ,ZZ9.
+000820
+000830 PROCEDURE DIVISION.
+000840******************************************************************
+000850* 0000-MAINLINE
+000860******************************************************************
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000890     PERFORM 2000-BUILD-CATEGORY-TABLE THRU 2000-EXIT
+000900         UNTIL TD-END-OF-FILE.
+000910     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+000920     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000930     STOP RUN.
+000940
+000950******************************************************************
+000960* 1000-INITIALIZE
+000970******************************************************************
+000980 1000-INITIALIZE.
+000990     OPEN INPUT TASK-FILE.
+001000     OPEN OUTPUT CATEGORY-RPT.
+001010     MOVE LOW-VALUE TO TR-TASK-ID.
+001020     START TASK-FILE KEY IS NOT LESS THAN TR-TASK-ID
+001030         INVALID KEY MOVE "Y" TO TD-EOF-SWITCH.
+001040 1000-EXIT.
+001050     EXIT.
+001060
+001070******************************************************************
+001080* 2000-BUILD-CATEGORY-TABLE - tally open tasks by category
+001090******************************************************************
+001100 2000-BUILD-CATEGORY-TABLE.
+001110     READ TASK-FILE NEXT RECORD
+001120         AT END MOVE "Y" TO TD-EOF-SWITCH
+001130     END-READ.
+001140     IF NOT TD-END-OF-FILE
+001150         IF TR-STATUS-OPEN
+001160             PERFORM 2100-POST-CATEGORY THRU 2100-EXIT
+001170         END-IF
+001180     END-IF.
+001190 2000-EXIT.
+001200     EXIT.
+001210
+001220 2100-POST-CATEGORY.
+001230     MOVE "N" TO TD-FOUND-SWITCH.
+001240     PERFORM 2110-SCAN-TABLE THRU 2110-EXIT
+001250         VARYING CAT-TBL-IDX FROM 1 BY 1
+001260         UNTIL CAT-TBL-IDX > TD-CAT-COUNT
+001270            OR TD-CATEGORY-FOUND.
+001280     IF NOT TD-CATEGORY-FOUND
+001285         IF TD-CAT-COUNT < TD-MAX-CATEGORIES
+001290             ADD 1 TO TD-CAT-COUNT
+001300             MOVE TR-CATEGORY-CD TO CAT-NAME (TD-CAT-COUNT)
+001310             MOVE 1 TO CAT-OPEN-COUNT (TD-CAT-COUNT)
+001311         ELSE
+001312             IF NOT TD-TABLE-IS-FULL
+001313                 DISPLAY "TOO MANY CATEGORIES, SOME WILL NOT"
+001314                     " APPEAR ON THE REPORT"
+001315                 MOVE "Y" TO TD-TABLE-FULL-SWITCH
+001316             END-IF
+001317         END-IF
+001318     END-IF.
+001330     ADD 1 TO TD-TOTAL-OPEN.
+001340 2100-EXIT.
+001350     EXIT.
+001360
+001370 2110-SCAN-TABLE.
+001380     IF CAT-NAME (CAT-TBL-IDX) = TR-CATEGORY-CD
+001390         ADD 1 TO CAT-OPEN-COUNT (CAT-TBL-IDX)
+001400         MOVE "Y" TO TD-FOUND-SWITCH
+001410     END-IF.
+001415 2110-EXIT.
+001416     EXIT.
+001420
+001430******************************************************************
+001440* 3000-PRINT-REPORT - one line per category, then the total
+001450******************************************************************
+001460 3000-PRINT-REPORT.
+001470     MOVE RPT-HEADING-1 TO CATEGORY-RPT-LINE.
+001480     WRITE CATEGORY-RPT-LINE.
+001490     MOVE RPT-HEADING-2 TO CATEGORY-RPT-LINE.
+001500     WRITE CATEGORY-RPT-LINE.
+001510     PERFORM 3100-PRINT-ONE-CATEGORY THRU 3100-EXIT
+001520         VARYING TD-CAT-IDX FROM 1 BY 1
+001530         UNTIL TD-CAT-IDX > TD-CAT-COUNT.
+001540     MOVE TD-TOTAL-OPEN TO RT-TOTAL-OPEN.
+001550     MOVE RPT-TRAILER-LINE TO CATEGORY-RPT-LINE.
+001560     WRITE CATEGORY-RPT-LINE.
+001570 3000-EXIT.
+001580     EXIT.
+001590
+001600 3100-PRINT-ONE-CATEGORY.
+001610     MOVE CAT-NAME (TD-CAT-IDX) TO RD-CATEGORY-CD.
+001620     MOVE CAT-OPEN-COUNT (TD-CAT-IDX) TO RD-OPEN-COUNT.
+001630     MOVE RPT-DETAIL-LINE TO CATEGORY-RPT-LINE.
+001640     WRITE CATEGORY-RPT-LINE.
+001645 3100-EXIT.
+001646     EXIT.
+001650
+001660******************************************************************
+001670* 8000-TERMINATE
+001680******************************************************************
+001690 8000-TERMINATE.
+001700     CLOSE TASK-FILE.
+001710     CLOSE CATEGORY-RPT.
+001720 8000-EXIT.
+001730     EXIT.
+001740
+001750 END PROGRAM CATRPT.
