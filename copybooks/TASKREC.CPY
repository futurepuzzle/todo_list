@@ -0,0 +1,26 @@
+000100******************************************************************
+000110* Copybook: TASKREC
+000120* Author: Speaker
+000130* Date-Written: dec.28, 2021
+000140* Purpose: record layout for TASK-FILE and TASK-ARCHIVE - one
+000150*          task per record, keyed on TR-TASK-ID.
+000160******************************************************************
+000170* Modification History
+000180*   dec.28, 2021  spk  original layout - id/desc/priority/due
+000190*   dec.29, 2021  spk  added category and status for grouping
+000200*                      and archive support
+000210******************************************************************
+000220 01  TR-TASK-RECORD.
+000230     05  TR-TASK-ID              PIC 9(06).
+000240     05  TR-TASK-DESC            PIC X(40).
+000250     05  TR-PRIORITY-CD          PIC 9(01).
+000260         88  TR-PRIORITY-HIGH        VALUE 1.
+000270         88  TR-PRIORITY-MEDIUM      VALUE 2.
+000280         88  TR-PRIORITY-LOW         VALUE 3.
+000290     05  TR-DUE-DATE             PIC 9(08).
+000300     05  TR-CATEGORY-CD          PIC X(10).
+000310     05  TR-TASK-STATUS          PIC X(01).
+000320         88  TR-STATUS-OPEN          VALUE "O".
+000330         88  TR-STATUS-COMPLETE      VALUE "C".
+000340     05  TR-COMPLETED-DATE       PIC 9(08).
+000350     05  FILLER                  PIC X(15).
