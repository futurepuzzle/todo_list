@@ -0,0 +1,24 @@
+000100******************************************************************
+000110* Copybook: CKPTREC
+000120* Author: Speaker
+000130* Date-Written: jan.18, 2022
+000140* Purpose: restart point for TASKLOAD - how many transactions
+000150*          were processed the last time a checkpoint was taken
+000160*          and the last task id loaded. CKPTFILE is opened for
+000170*          EXTEND and grows by one record per checkpoint taken,
+000180*          so the most recently written record is always the
+000190*          current restart point - see CK-RUN-COMPLETE below.
+000200******************************************************************
+000210* Modification History
+000220*   jan.18, 2022  spk  original layout
+000230*   jan.25, 2022  spk  added CK-RUN-COMPLETE so a checkpoint left
+000240*                      over from a run that finished cleanly is
+000250*                      not mistaken for an abend restart point
+000260*                      against the following run's TRANS-FILE
+000270******************************************************************
+000280 01  CK-CHECKPOINT-RECORD.
+000290     05  CK-RECORDS-PROCESSED    PIC 9(08).
+000300     05  CK-LAST-TASK-ID         PIC 9(06).
+000310     05  CK-RUN-COMPLETE         PIC X(01).
+000320         88  CK-RUN-IS-COMPLETE      VALUE "Y".
+000330     05  FILLER                  PIC X(09).
