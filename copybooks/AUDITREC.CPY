@@ -0,0 +1,21 @@
+000100******************************************************************
+000110* Copybook: AUDITREC
+000120* Author: Speaker
+000130* Date-Written: jan.05, 2022
+000140* Purpose: record layout for AUDIT-FILE - one line per add,
+000150*          edit, complete, or delete against a TASK-ID.
+000160******************************************************************
+000170* Modification History
+000180*   jan.05, 2022  spk  original layout
+000190******************************************************************
+000200 01  AR-AUDIT-RECORD.
+000210     05  AR-TASK-ID              PIC 9(06).
+000220     05  AR-ACTION-CD            PIC X(08).
+000230         88  AR-ACTION-ADD           VALUE "ADD".
+000240         88  AR-ACTION-EDIT          VALUE "EDIT".
+000250         88  AR-ACTION-COMPLETE      VALUE "COMPLETE".
+000260         88  AR-ACTION-DELETE        VALUE "DELETE".
+000270     05  AR-OPERATOR-ID          PIC X(08).
+000280     05  AR-ACTION-DATE          PIC 9(08).
+000290     05  AR-ACTION-TIME          PIC 9(06).
+000300     05  FILLER                  PIC X(15).
